@@ -0,0 +1,29 @@
+      *> ***************************************************************
+      *>****c* copybooks/wheeeprm
+      *> Purpose:
+      *>   Parameter-file record shared by the WHEEE banner generators
+      *>   -- drawing amount and banner character -- read once at
+      *>   start instead of blocking on an operator ACCEPT FROM
+      *>   CONSOLE, so these programs can run inside a scripted batch
+      *>   chain unattended.
+      *> SOURCE
+      *> ***************************************************************
+       01 parm-record.
+           05 parm-amount    pic 9(3).
+           05 parm-drawchar  pic x(1).
+           05 parm-width     pic 9(3).
+      *> 'E' erase the banner back down (default); 'D' mirror it into
+      *> a diamond, printed as a static multi-line separator banner
+           05 parm-mode      pic x(1).
+      *> 'D' display to the console (default); 'F' write the banner
+      *> lines to a report file instead, for print-stream separators
+           05 parm-output    pic x(1).
+      *> title and job name for the full-page report separator --
+      *> unused by the plain WHEEE1/WHEEE2/WHEEE2b banners
+           05 parm-title     pic x(40).
+           05 parm-jobname   pic x(8).
+      *> whole seconds to pause between animation steps -- 0 (the
+      *> default) runs flat out, as before this field existed; only
+      *> WHEEE2b's grow/erase paragraphs use it
+           05 parm-delay     pic 9(3).
+      *>****
