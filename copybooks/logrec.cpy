@@ -0,0 +1,30 @@
+      *> ***************************************************************
+      *>****c* copybooks/logrec
+      *> Purpose:
+      *>   Common shape for a single audit-log record -- the job that
+      *>   wrote it, when, how severe, what kind of record it is, and
+      *>   the free-text message. COPY this into any program that
+      *>   writes to or reads the shop's audit log, so every writer
+      *>   lays the bytes out the same way and one report program can
+      *>   make sense of all of them.
+      *>   log-rec-type marks a record as a job start, a plain detail
+      *>   line, or a job end summary (which carries its detail count
+      *>   in log-message), so a day's file is self-describing and a
+      *>   reconciliation run can confirm a job that started also
+      *>   ended cleanly.
+      *> SOURCE
+      *> ***************************************************************
+       01 log-record.
+           05 log-job-id    pic x(8).
+           05 log-timestamp pic x(12).
+           05 log-rec-type  pic x(1).
+               88 log-rec-is-header value "H".
+               88 log-rec-is-start  value "S".
+               88 log-rec-is-detail value "D".
+               88 log-rec-is-end    value "E".
+           05 log-severity  pic x(3).
+               88 log-severity-is-critical value "CRI".
+               88 log-severity-is-warning  value "WRN".
+               88 log-severity-is-info     value "INF".
+           05 log-message   pic x(150).
+      *>****
