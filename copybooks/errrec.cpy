@@ -0,0 +1,18 @@
+      *> ***************************************************************
+      *>****c* copybooks/errrec
+      *> Purpose:
+      *>   Common shape for a single ERRORLOG entry -- which program
+      *>   hit trouble, what kind (a bad file status or a STRING
+      *>   overflow), any status code involved, and a free-text
+      *>   detail. COPY this into ERRHANDLE and anything that reads
+      *>   ERRORLOG.TXT back, so the whole suite's operational
+      *>   problems land in one place in one shape.
+      *> SOURCE
+      *> ***************************************************************
+       01 err-record.
+           05 err-timestamp pic x(12).
+           05 err-program   pic x(8).
+           05 err-type      pic x(8).
+           05 err-code      pic x(4).
+           05 err-text      pic x(40).
+      *>****
