@@ -0,0 +1,298 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SEPPAGE.
+
+      * full-page report separator, built on the WHEEE1/WHEEE2b
+      * pyramid/diamond banner logic -- centered title, a
+      * timestamp line and the job name, framed top and bottom by
+      * a pyramid-up/diamond-down star border, written to a report
+      * file as one print-ready page instead of a bare block of
+      * DRAWCHAR characters
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARMFILE
+            ASSIGN TO "SEPPAGEPRM.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS PARMFILE-STATUS
+            .
+            SELECT REPORTFILE
+            ASSIGN TO "SEPPAGERPT.TXT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS REPORTFILE-STATUS
+            .
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD PARMFILE.
+           COPY "wheeeprm.cpy".
+
+        FD REPORTFILE.
+        01 REPORT-LINE PIC X(132).
+
+        WORKING-STORAGE SECTION.
+        01 PARMFILE-REAL PIC XX.
+        01 PARMFILE-STATUS REDEFINES PARMFILE-REAL PIC 99.
+        01 REPORTFILE-REAL PIC XX.
+        01 REPORTFILE-STATUS REDEFINES REPORTFILE-REAL PIC 99.
+
+        01 AMOUNT PIC 9(3).
+        01 AMOUNT-DOWN PIC 9(3).
+        01 DRAWCHAR PIC X(1) VALUE '*'.
+      * widest print stream this shop uses is 132 columns
+        01 PAGE-WIDTH PIC 9(3) VALUE 80.
+        01 STARS PIC A(132).
+        01 DIAMOND-WIDTH PIC 999.
+        01 AMOUNT-OK PIC X(1) VALUE 'N'.
+            88 AMOUNT-IS-VALID VALUE 'Y'.
+        01 TITLE-TEXT PIC X(40).
+        01 JOB-NAME PIC X(8).
+        01 TITLE-LEN PIC 999.
+        01 TITLE-INDENT PIC 999.
+
+        01 STAMP-LINE PIC X(132).
+        01 JOB-LINE PIC X(132).
+
+      * a full PAGE-WIDTH-wide line of DRAWCHAR, built once by
+      * doubling block moves instead of a character-at-a-time walk;
+      * every row of the border is then one MOVE of a prefix of it
+        01 FULL-LINE PIC A(132).
+        01 FILL-LEN PIC 999 VALUE 0.
+        01 COPY-LEN PIC 999 VALUE 0.
+        01 ROW-WIDTH PIC 999 VALUE 0.
+
+      * arguments for CALL 'errhandle', each sized to exactly match
+      * its linkage item so a short literal never gets passed where a
+      * longer field is expected
+        01 ERR-PROGRAM PIC X(8) VALUE 'SEPPAGE'.
+        01 ERR-TYPE PIC X(8).
+        01 ERR-CODE PIC X(4).
+        01 ERR-TEXT PIC X(40).
+
+        PROCEDURE DIVISION.
+            PERFORM GET-PARAMETERS.
+
+            IF NOT AMOUNT-IS-VALID
+                DISPLAY 'SEPPAGE: bad parameters, run abandoned'
+                GOBACK
+            END-IF.
+
+            OPEN OUTPUT REPORTFILE.
+            IF REPORTFILE-STATUS NOT = 0
+                DISPLAY 'SEPPAGE: cannot open report, status '
+                    REPORTFILE-STATUS
+                MOVE 'FILESTAT' TO ERR-TYPE
+                MOVE REPORTFILE-REAL TO ERR-CODE
+                MOVE 'seppage: open output reportfile failed'
+                    TO ERR-TEXT
+                CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                    ERR-CODE ERR-TEXT
+                GOBACK
+            END-IF.
+
+            PERFORM BUILD-FULL-LINE.
+
+            SET AMOUNT-DOWN TO AMOUNT.
+            SUBTRACT 1 FROM AMOUNT-DOWN.
+
+      * top border: pyramid growing out to AMOUNT wide
+            MOVE 0 TO ROW-WIDTH.
+            PERFORM AMOUNT TIMES
+                ADD 1 TO ROW-WIDTH
+                PERFORM WRITE-STARS
+            END-PERFORM.
+
+            PERFORM WRITE-BLANK-LINE.
+            PERFORM WRITE-TITLE-LINE.
+            PERFORM WRITE-STAMP-LINE.
+            PERFORM WRITE-JOB-LINE.
+            PERFORM WRITE-BLANK-LINE.
+
+      * bottom border: diamond narrowing back down to one character,
+      * mirroring the top so the page frames cleanly
+            MOVE AMOUNT-DOWN TO DIAMOND-WIDTH.
+            PERFORM AMOUNT-DOWN TIMES
+                PERFORM DRAW-DIAMOND-LINE
+            END-PERFORM.
+
+      * closing line, full AMOUNT wide again to frame the bottom the
+      * same way the pyramid framed the top
+            MOVE AMOUNT TO ROW-WIDTH.
+            PERFORM WRITE-STARS.
+
+            CLOSE REPORTFILE.
+            IF REPORTFILE-STATUS NOT = 0
+                MOVE 'FILESTAT' TO ERR-TYPE
+                MOVE REPORTFILE-REAL TO ERR-CODE
+                MOVE 'seppage: close reportfile failed' TO ERR-TEXT
+                CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                    ERR-CODE ERR-TEXT
+            END-IF.
+
+            GOBACK.
+
+      * amount, drawing character, width, title and job name all
+      * come from a parameter file, not an operator ACCEPT FROM
+      * CONSOLE, so this can run unattended in a scheduled batch
+      * window as a step in the nightly chain
+        GET-PARAMETERS.
+            OPEN INPUT PARMFILE.
+            IF PARMFILE-STATUS NOT = 0
+                DISPLAY 'SEPPAGE: cannot open SEPPAGEPRM.DAT, status '
+                    PARMFILE-STATUS
+                EXIT PARAGRAPH
+            END-IF.
+
+            READ PARMFILE
+                AT END
+                    DISPLAY 'SEPPAGE: SEPPAGEPRM.DAT is empty'
+            END-READ.
+            CLOSE PARMFILE.
+
+            MOVE PARM-AMOUNT TO AMOUNT.
+            MOVE PARM-DRAWCHAR TO DRAWCHAR.
+            IF PARM-WIDTH > 0
+                MOVE PARM-WIDTH TO PAGE-WIDTH
+            END-IF.
+            MOVE PARM-TITLE TO TITLE-TEXT.
+            MOVE PARM-JOBNAME TO JOB-NAME.
+
+      * REPORT-LINE/STARS/FULL-LINE are only ever 132 bytes wide, and
+      * WRITE-TITLE-LINE centers TITLE-TEXT across PAGE-WIDTH columns
+      * of REPORT-LINE -- a PAGE-WIDTH beyond that (legal per
+      * PARM-WIDTH's own PIC 9(3)) would push TITLE-INDENT past the
+      * end of REPORT-LINE, so reject it up front the same way
+      * wheee1/wheee2/wheee2b's GET-AMOUNT/GET-PARAMETERS do
+            IF PAGE-WIDTH > 132
+                DISPLAY 'SEPPAGE: width must be 1 to 132, got '
+                    PAGE-WIDTH
+                EXIT PARAGRAPH
+            END-IF.
+
+      * FULL-LINE is only ever filled to 132 characters, so an AMOUNT
+      * beyond that would grow ROW-WIDTH past the populated region --
+      * reject it up front the same way wheee1's GET-AMOUNT does,
+      * rather than letting RAISE-OVERFLOW flood ERRORLOG.TXT with a
+      * repeated entry on every row
+            IF AMOUNT >= 1 AND AMOUNT <= 132
+                SET AMOUNT-IS-VALID TO TRUE
+            ELSE
+                DISPLAY 'SEPPAGE: amount must be 1 to 132, got ' AMOUNT
+            END-IF.
+
+      * fills FULL-LINE with 132 copies of DRAWCHAR by doubling the
+      * already-filled portion each pass, so a wide border costs a
+      * handful of block moves instead of one STRING call per column;
+      * filled out to the full 132-byte field rather than PAGE-WIDTH,
+      * since AMOUNT here drives the border independently of the
+      * title's page width
+        BUILD-FULL-LINE.
+            MOVE SPACES TO FULL-LINE.
+            MOVE DRAWCHAR TO FULL-LINE(1:1).
+            MOVE 1 TO FILL-LEN.
+            PERFORM UNTIL FILL-LEN >= 132
+                MOVE FILL-LEN TO COPY-LEN
+                IF FILL-LEN + COPY-LEN > 132
+                    COMPUTE COPY-LEN = 132 - FILL-LEN
+                END-IF
+                MOVE FULL-LINE(1:COPY-LEN)
+                    TO FULL-LINE(FILL-LEN + 1:COPY-LEN)
+                ADD COPY-LEN TO FILL-LEN
+            END-PERFORM.
+
+      * records a STRING overflow to ERRORLOG through the shared
+      * error-handling subprogram, in addition to the console notice
+        RAISE-OVERFLOW.
+            DISPLAY 'OVERFLOW!'
+            MOVE 'OVERFLOW' TO ERR-TYPE
+            MOVE SPACES TO ERR-CODE
+            MOVE 'seppage: STRING overflow' TO ERR-TEXT
+            CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                ERR-CODE ERR-TEXT.
+
+        WRITE-STARS.
+            MOVE SPACES TO STARS.
+            IF ROW-WIDTH > 132
+                PERFORM RAISE-OVERFLOW
+            ELSE
+                MOVE FULL-LINE(1:ROW-WIDTH) TO STARS(1:ROW-WIDTH)
+            END-IF.
+            WRITE REPORT-LINE FROM STARS.
+            PERFORM CHECK-WRITE-STATUS.
+
+      * builds and prints one diamond row fresh, DIAMOND-WIDTH
+      * characters wide, then narrows by one for the next row
+        DRAW-DIAMOND-LINE.
+            MOVE SPACES TO STARS.
+            IF DIAMOND-WIDTH > 132
+                PERFORM RAISE-OVERFLOW
+            ELSE
+                MOVE FULL-LINE(1:DIAMOND-WIDTH)
+                    TO STARS(1:DIAMOND-WIDTH)
+            END-IF.
+
+            WRITE REPORT-LINE FROM STARS.
+            PERFORM CHECK-WRITE-STATUS.
+            SUBTRACT 1 FROM DIAMOND-WIDTH.
+
+        WRITE-BLANK-LINE.
+            MOVE SPACES TO REPORT-LINE.
+            WRITE REPORT-LINE.
+            PERFORM CHECK-WRITE-STATUS.
+
+      * center the title text in the chosen page width; GET-PARAMETERS
+      * already rejected any PAGE-WIDTH over 132, so TITLE-INDENT can
+      * never carry the STRING past the end of REPORT-LINE, but the
+      * ON OVERFLOW phrase is kept as a belt-and-braces check, the same
+      * way every other STRING-derived write in this file is guarded
+        WRITE-TITLE-LINE.
+            MOVE SPACES TO REPORT-LINE.
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(TITLE-TEXT))
+                TO TITLE-LEN.
+            IF TITLE-LEN < PAGE-WIDTH
+                COMPUTE TITLE-INDENT =
+                    (PAGE-WIDTH - TITLE-LEN) / 2 + 1
+            ELSE
+                MOVE 1 TO TITLE-INDENT
+            END-IF.
+            STRING FUNCTION TRIM(TITLE-TEXT) DELIMITED BY SIZE
+                INTO REPORT-LINE
+                WITH POINTER TITLE-INDENT
+                ON OVERFLOW
+                    PERFORM RAISE-OVERFLOW
+            END-STRING.
+            WRITE REPORT-LINE.
+            PERFORM CHECK-WRITE-STATUS.
+
+        WRITE-STAMP-LINE.
+            MOVE SPACES TO STAMP-LINE.
+            STRING 'RUN DATE/TIME: ' DELIMITED BY SIZE
+                FUNCTION CURRENT-DATE(1:8) DELIMITED BY SIZE
+                ' ' DELIMITED BY SIZE
+                FUNCTION CURRENT-DATE(9:6) DELIMITED BY SIZE
+                INTO STAMP-LINE
+            END-STRING.
+            WRITE REPORT-LINE FROM STAMP-LINE.
+            PERFORM CHECK-WRITE-STATUS.
+
+        WRITE-JOB-LINE.
+            MOVE SPACES TO JOB-LINE.
+            STRING 'JOB: ' DELIMITED BY SIZE
+                JOB-NAME DELIMITED BY SIZE
+                INTO JOB-LINE
+            END-STRING.
+            WRITE REPORT-LINE FROM JOB-LINE.
+            PERFORM CHECK-WRITE-STATUS.
+
+      * shared status check after every WRITE REPORT-LINE in this
+      * file, matching how testfile/controlfile/checkpointfile are
+      * checked after every write in logger.cbl
+        CHECK-WRITE-STATUS.
+            IF REPORTFILE-STATUS NOT = 0
+                MOVE 'FILESTAT' TO ERR-TYPE
+                MOVE REPORTFILE-REAL TO ERR-CODE
+                MOVE 'seppage: write reportfile failed' TO ERR-TEXT
+                CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                    ERR-CODE ERR-TEXT
+            END-IF.
+
+        END PROGRAM SEPPAGE.
