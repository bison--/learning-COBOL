@@ -1,25 +1,195 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. WHEEE1.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARMFILE
+            ASSIGN TO "WHEEE1PRM.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS PARMFILE-STATUS
+            .
+            SELECT REPORTFILE
+            ASSIGN TO "WHEEE1RPT.TXT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS REPORTFILE-STATUS
+            .
+
         DATA DIVISION.
+        FILE SECTION.
+        FD PARMFILE.
+           COPY "wheeeprm.cpy".
+
+        FD REPORTFILE.
+        01 REPORT-LINE PIC X(132).
+
         WORKING-STORAGE SECTION.
+        01 PARMFILE-REAL PIC XX.
+        01 PARMFILE-STATUS REDEFINES PARMFILE-REAL PIC 99.
+        01 REPORTFILE-REAL PIC XX.
+        01 REPORTFILE-STATUS REDEFINES REPORTFILE-REAL PIC 99.
+
         01 AMOUNT PIC 9(3).
         01 DRAWCHAR PIC X(1) VALUE '*'.
-        01 STARS PIC A(80).
-        01 STAR-POINTER PIC 99 VALUE 1.
+      * widest print stream this shop uses is 132 columns
+        01 PAGE-WIDTH PIC 9(3) VALUE 80.
+        01 STARS PIC A(132).
+        01 AMOUNT-OK PIC X(1) VALUE 'N'.
+            88 AMOUNT-IS-VALID VALUE 'Y'.
+        01 OUTPUT-MODE PIC X(1) VALUE 'D'.
+            88 OUTPUT-IS-FILE VALUE 'F'.
+
+      * a full PAGE-WIDTH-wide line of DRAWCHAR, built once by
+      * doubling block moves instead of a character-at-a-time walk;
+      * every row of the banner is then one MOVE of a prefix of it
+        01 FULL-LINE PIC A(132).
+        01 FILL-LEN PIC 999 VALUE 0.
+        01 COPY-LEN PIC 999 VALUE 0.
+        01 ROW-WIDTH PIC 999 VALUE 0.
+
+      * arguments for CALL 'errhandle', each sized to exactly match
+      * its linkage item so a short literal never gets passed where a
+      * longer field is expected
+        01 ERR-PROGRAM PIC X(8) VALUE 'WHEEE1'.
+        01 ERR-TYPE PIC X(8).
+        01 ERR-CODE PIC X(4).
+        01 ERR-TEXT PIC X(40).
 
         PROCEDURE DIVISION.
-            DISPLAY 'Enter an amount: ' WITH NO ADVANCING.
-            ACCEPT AMOUNT FROM CONSOLE.
+            PERFORM GET-AMOUNT.
+
+            IF NOT AMOUNT-IS-VALID
+                DISPLAY 'WHEEE1: bad parameters, run abandoned'
+                GOBACK
+            END-IF.
 
+            IF OUTPUT-IS-FILE
+                OPEN OUTPUT REPORTFILE
+                IF REPORTFILE-STATUS NOT = 0
+                    DISPLAY 'WHEEE1: cannot open WHEEE1RPT.TXT, status '
+                        REPORTFILE-STATUS
+                    MOVE 'FILESTAT' TO ERR-TYPE
+                    MOVE REPORTFILE-REAL TO ERR-CODE
+                    MOVE 'wheee1: open output reportfile failed'
+                        TO ERR-TEXT
+                    CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                        ERR-CODE ERR-TEXT
+                    GOBACK
+                END-IF
+            END-IF.
+
+            PERFORM BUILD-FULL-LINE.
+            MOVE 0 TO ROW-WIDTH.
             PERFORM AMOUNT TIMES
-                STRING DRAWCHAR DELIMITED BY SIZE
-                    INTO STARS
-                    WITH POINTER STAR-POINTER
-                    ON OVERFLOW DISPLAY 'OVERFLOW!'
-                END-STRING
+                ADD 1 TO ROW-WIDTH
+                IF ROW-WIDTH > 132
+                    PERFORM RAISE-OVERFLOW
+                ELSE
+                    MOVE FULL-LINE(1:ROW-WIDTH) TO STARS(1:ROW-WIDTH)
+                    PERFORM PRINT-LINE
+                END-IF
+            END-PERFORM.
 
-                DISPLAY STARS
+            IF OUTPUT-IS-FILE
+                CLOSE REPORTFILE
+                IF REPORTFILE-STATUS NOT = 0
+                    MOVE 'FILESTAT' TO ERR-TYPE
+                    MOVE REPORTFILE-REAL TO ERR-CODE
+                    MOVE 'wheee1: close reportfile failed' TO ERR-TEXT
+                    CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                        ERR-CODE ERR-TEXT
+                END-IF
+            END-IF.
+
+      * GOBACK here (rather than STOP RUN) lets this program run either
+      * standalone or CALLed as a step from a batch driver
+            GOBACK.
+
+      * fills FULL-LINE with PAGE-WIDTH copies of DRAWCHAR by doubling
+      * the already-filled portion each pass, so a wide banner costs a
+      * handful of block moves instead of one STRING call per column
+        BUILD-FULL-LINE.
+            MOVE SPACES TO FULL-LINE.
+            MOVE DRAWCHAR TO FULL-LINE(1:1).
+            MOVE 1 TO FILL-LEN.
+            PERFORM UNTIL FILL-LEN >= PAGE-WIDTH
+                MOVE FILL-LEN TO COPY-LEN
+                IF FILL-LEN + COPY-LEN > PAGE-WIDTH
+                    COMPUTE COPY-LEN = PAGE-WIDTH - FILL-LEN
+                END-IF
+                MOVE FULL-LINE(1:COPY-LEN)
+                    TO FULL-LINE(FILL-LEN + 1:COPY-LEN)
+                ADD COPY-LEN TO FILL-LEN
             END-PERFORM.
 
-            STOP RUN.
+      * records a STRING overflow to ERRORLOG through the shared
+      * error-handling subprogram, in addition to the console notice
+        RAISE-OVERFLOW.
+            DISPLAY 'OVERFLOW!'
+            MOVE 'OVERFLOW' TO ERR-TYPE
+            MOVE SPACES TO ERR-CODE
+            MOVE 'wheee1: STRING overflow' TO ERR-TEXT
+            CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                ERR-CODE ERR-TEXT.
+
+      * one banner line out -- to the console, or to the report file
+      * as a physical separator page, depending on OUTPUT-MODE
+        PRINT-LINE.
+            IF OUTPUT-IS-FILE
+                WRITE REPORT-LINE FROM STARS
+                IF REPORTFILE-STATUS NOT = 0
+                    MOVE 'FILESTAT' TO ERR-TYPE
+                    MOVE REPORTFILE-REAL TO ERR-CODE
+                    MOVE 'wheee1: write reportfile failed' TO ERR-TEXT
+                    CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                        ERR-CODE ERR-TEXT
+                END-IF
+            ELSE
+                DISPLAY STARS
+            END-IF.
+
+      * amount, drawing character and page width all come from a
+      * parameter file now, not an operator ACCEPT FROM CONSOLE, so
+      * this can run unattended in a scheduled batch window; amount
+      * is still validated against the chosen width before the
+      * STRING loop runs
+        GET-AMOUNT.
+            OPEN INPUT PARMFILE.
+            IF PARMFILE-STATUS NOT = 0
+                DISPLAY 'WHEEE1: cannot open WHEEE1PRM.DAT, status '
+                    PARMFILE-STATUS
+                EXIT PARAGRAPH
+            END-IF.
+
+            READ PARMFILE
+                AT END
+                    DISPLAY 'WHEEE1: WHEEE1PRM.DAT is empty'
+            END-READ.
+            CLOSE PARMFILE.
+
+            MOVE PARM-AMOUNT TO AMOUNT.
+            MOVE PARM-DRAWCHAR TO DRAWCHAR.
+            IF PARM-WIDTH > 0
+                MOVE PARM-WIDTH TO PAGE-WIDTH
+            END-IF.
+            IF PARM-OUTPUT = 'F'
+                MOVE 'F' TO OUTPUT-MODE
+            END-IF.
+
+      * BUILD-FULL-LINE fills out to PAGE-WIDTH characters, but
+      * FULL-LINE/STARS/REPORT-LINE are only 132 bytes wide; a
+      * PAGE-WIDTH beyond that (legal per PARM-WIDTH's own PIC 9(3))
+      * would reference-modify past the end of those fields on every
+      * row regardless of AMOUNT -- reject it before checking AMOUNT
+      * at all
+            IF PAGE-WIDTH > 132
+                DISPLAY 'WHEEE1: width must be 1 to 132, got '
+                    PAGE-WIDTH
+            ELSE
+                IF AMOUNT >= 1 AND AMOUNT <= PAGE-WIDTH
+                    SET AMOUNT-IS-VALID TO TRUE
+                ELSE
+                    DISPLAY 'WHEEE1: amount must be 1 to ' PAGE-WIDTH
+                        ', got ' AMOUNT
+                END-IF
+            END-IF.
