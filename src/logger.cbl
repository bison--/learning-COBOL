@@ -25,38 +25,514 @@
        input-output section.
        file-control.
            select testfile
-           assign to "loggerfile.txt"
+           assign to ws-log-file-name
            organization is sequential
            file status is testfile-status
            .
+           select controlfile
+           assign to ws-control-file-name
+           organization is sequential
+           file status is controlfile-status
+           .
+           select checkpointfile
+           assign to ws-checkpoint-file-name
+           organization is sequential
+           file status is checkpointfile-status
+           .
 
        data division.
        file section.
        fd testfile
-          record is varying in size from 0 to 40 characters
+          record is varying in size from 0 to 200 characters
              depending on actual.
        01 testline.
-          05 databytes pic x occurs 1 to 40 times depending on actual.
+          05 databytes pic x occurs 1 to 200 times depending on actual.
+
+       fd controlfile.
+       01 control-record pic x(12).
+
+       fd checkpointfile.
+       01 checkpoint-record pic x(19).
 
        working-storage section.
-       01 actual pic 999 value 40.
+       01 actual pic 999 value 200.
        01 testfile-real pic xx.
        01 testfile-status redefines testfile-real pic 99.
+       01 controlfile-real pic xx.
+       01 controlfile-status redefines controlfile-real pic 99.
+       01 checkpointfile-real pic xx.
+       01 checkpointfile-status redefines checkpointfile-real pic 99.
+
+      *> the log is rotated daily; file name is built, not hardcoded
+       01 ws-log-file-name pic x(15).
+
+      *> checkpoint: written before every write to testfile and
+      *> checked on startup, so a restart after a mid-job crash can
+      *> detect the prior run was interrupted instead of quietly
+      *> opening output and wiping out what evidence there was
+       01 ws-checkpoint-file-name pic x(15).
+       01 ws-checkpoint-record.
+           05 ckp-job-id pic x(8).
+           05 ckp-status pic x(11).
+               88 ckp-in-progress value "IN-PROGRESS".
+               88 ckp-complete    value "COMPLETE".
+
+      *> id of this job, stamped onto every record it writes/appends
+       01 ws-job-id pic x(8) value "LOGGER".
+
+      *> how many writes this job is responsible for, own plus
+      *> appender's, so a reconciliation run can prove none were lost
+       01 ws-write-count pic 9(4) value 0.
+       01 ws-appender-count pic 9(4) value 0.
+
+      *> control file: records the count logger/appender expect to
+      *> have written, for logrecon to check against the log itself
+       01 ws-control-file-name pic x(15).
+       01 ws-control-record.
+           05 cf-job-id         pic x(8).
+           05 cf-expected-count pic 9(4).
+
+      *> status/type/text, reshaped for the errhandle subprogram call --
+      *> each sized to exactly match errhandle's linkage items, so the
+      *> call never hands it a literal shorter than what it expects
+       01 ws-err-code pic x(4).
+       01 ws-err-type pic x(8).
+       01 ws-err-text pic x(40).
+
+      *> message passed through to appender, reshaped the same way to
+      *> match its lk-message linkage item
+       01 ws-append-message pic x(60).
+
+      *> set by check-prior-checkpoint when it finds a stale
+      *> IN-PROGRESS checkpoint -- the CRITICAL audit entry itself has
+      *> to wait until today's file has been freshly opened and given
+      *> its header, or the upcoming open output would wipe it right
+      *> back out along with the rest of the crashed run's evidence
+       01 ws-stale-checkpoint-switch pic x(1) value "N".
+           88 ws-stale-checkpoint-found value "Y".
+
+      *> summary message built for the job-end record, carrying the
+      *> detail count so a reconciliation run can confirm it
+       01 ws-summary-message pic x(20).
+
+      *> shared record shape -- see copybooks/logrec.cpy -- built here
+      *> before the physical write
+       copy "logrec.cpy".
 
       *> *****************
        procedure division.
+       string "LOG" function current-date(1:8) ".TXT"
+           delimited by size
+           into ws-log-file-name
+       end-string
+
+       string "LOG" function current-date(1:8) ".CTL"
+           delimited by size
+           into ws-control-file-name
+       end-string
+
+       string "LOG" function current-date(1:8) ".CKP"
+           delimited by size
+           into ws-checkpoint-file-name
+       end-string
+
+      *> control file tracks every physical write landing in today's
+      *> log, not just logger's own -- logger resets it to zero here,
+      *> the same moment it creates a fresh log file for the day, and
+      *> both logger and appender bump it by one after every write
+      *> that actually lands, so logrecon can reconcile against every
+      *> caller's writes, not only the job that happened to run first
+       move ws-job-id to cf-job-id
+       move 0 to cf-expected-count
+       open output controlfile
+       if controlfile-status not = 0
+           display "logger: abend -- open control failed, status "
+               controlfile-status
+           move controlfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: open output controlfile failed"
+               to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+       write control-record from ws-control-record
+       if controlfile-status not = 0
+           display "logger: abend -- write control failed, status "
+               controlfile-status
+           move controlfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: write control-record failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+       close controlfile
+       if controlfile-status not = 0
+           display "logger: abend -- close control failed, status "
+               controlfile-status
+           move controlfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: close controlfile failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+
+       perform check-prior-checkpoint
+
        open output testfile
        display "open output: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- open output failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: open output testfile failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+
+      *> a checkpoint has to exist before this job's very first write,
+      *> not just before start/detail/end, or a crash between this
+      *> open output and the header write below would leave no
+      *> checkpoint file for a restart's check-prior-checkpoint to find
+       perform write-checkpoint
+
+      *> open output always creates today's file fresh, so logger --
+      *> being the first writer of the day -- is the one place a
+      *> header row on first creation (same shape appender writes for
+      *> its own new-file case) actually has a chance to land
+       move "HEADER" to log-job-id
+       move function current-date(5:12) to log-timestamp
+       set log-rec-is-header to true
+       move "INF" to log-severity
+       move "JOBID TS TYPE SEV MSG" to log-message
+       write testline from log-record
+       display "write header: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- write failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: write header record failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+       perform bump-control-count
+
+      *> today's file now exists and carries its header, so a stale
+      *> checkpoint found at startup can finally be raised into it
+      *> without the evidence getting overwritten by this run's own
+      *> open output
+       if ws-stale-checkpoint-found
+           move "prior run left IN-PROGRESS checkpoint"
+               to ws-append-message
+           call "appender" using ws-job-id ws-appender-count
+               ws-append-message "CRI"
+       end-if
+
+       perform write-checkpoint
+
+       move ws-job-id to log-job-id
+       move function current-date(5:12) to log-timestamp
+       set log-rec-is-start to true
+       move "INF" to log-severity
+       move "job start" to log-message
+       write testline from log-record
+       display "write start: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- write failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: write testline failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+       perform bump-control-count
 
-       write testline from "this is a log test"
+       perform write-checkpoint
+
+       move function current-date(5:12) to log-timestamp
+       set log-rec-is-detail to true
+       move "INF" to log-severity
+       move "this is a log test" to log-message
+       write testline from log-record
        display "write output: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- write failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: write testline failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+       add 1 to ws-write-count
+       perform bump-control-count
 
        close testfile
        display "close output: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- close failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: close testfile failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+
+       move "this is an extend test" to ws-append-message
+       call "appender" using ws-job-id ws-appender-count
+           ws-append-message "INF"
+       add ws-appender-count to ws-write-count
+
+      *> job-end summary record, carrying the total detail count so
+      *> a reconciliation run can confirm this job ended cleanly
+       open extend testfile
+       display "open extend for end record: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- open extend failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: open extend for end record failed"
+               to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+
+       move spaces to ws-summary-message
+       string "DETAIL COUNT: " ws-write-count
+           delimited by size
+           into ws-summary-message
+       end-string
+
+       perform write-checkpoint
+
+       move ws-job-id to log-job-id
+       move function current-date(5:12) to log-timestamp
+       set log-rec-is-end to true
+       move "INF" to log-severity
+       move ws-summary-message to log-message
+       write testline from log-record
+       display "write end: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- write failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: write end record failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+       perform bump-control-count
+
+       close testfile
+       display "close end: " testfile-status
+       if testfile-status not = 0
+           display "logger: abend -- close failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "logger: close after end record failed" to ws-err-text
+           call "errhandle" using ws-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
 
-       call "appender"
+       perform mark-checkpoint-complete
 
        goback.
+
+      *> *****************
+      *> a checkpoint left IN-PROGRESS means the prior run never
+      *> reached its COMPLETE write -- died between a write and the
+      *> close. flag it through errhandle rather than silently
+      *> opening output and overwriting whatever evidence is there
+       check-prior-checkpoint.
+           open input checkpointfile
+           if checkpointfile-status = 0
+               read checkpointfile into ws-checkpoint-record
+               close checkpointfile
+               if ckp-in-progress
+                   display "logger: WARNING -- prior run for "
+                       ckp-job-id " did not complete cleanly"
+                   move "CHECKPT" to ws-err-type
+                   move spaces to ws-err-code
+                   move "logger: prior run left IN-PROGRESS checkpoint"
+                       to ws-err-text
+                   call "errhandle" using ws-job-id ws-err-type
+                       ws-err-code ws-err-text
+      *> a dead job mid-write is the most severe thing this shop's
+      *> logging can observe, so it also earns a CRITICAL audit entry
+      *> in today's log, not just an ERRORLOG note -- but today's file
+      *> doesn't exist yet at this point in the run, so just flag it
+      *> here and let the mainline raise the entry once the fresh
+      *> file and header are in place
+                   set ws-stale-checkpoint-found to true
+               end-if
+           end-if.
+
+      *> *****************
+      *> every physical write to today's log -- logger's own, or one
+      *> of appender's -- bumps this shared running total by one, so
+      *> logrecon can reconcile against every caller, not just logger
+       bump-control-count.
+           open input controlfile
+           if controlfile-status not = 0
+               display "logger: abend -- open control failed, status "
+                   controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: open input controlfile failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           read controlfile into ws-control-record
+           if controlfile-status not = 0
+               display "logger: abend -- read control failed, status "
+                   controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: read control-record failed" to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           close controlfile
+
+           add 1 to cf-expected-count
+           move ws-job-id to cf-job-id
+
+           open output controlfile
+           if controlfile-status not = 0
+               display "logger: abend -- open control failed, status "
+                   controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: open output controlfile failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           write control-record from ws-control-record
+           if controlfile-status not = 0
+               display "logger: abend -- write control failed, status "
+                   controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: write control-record failed" to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           close controlfile
+           if controlfile-status not = 0
+               display "logger: abend -- close control failed, status "
+                   controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: close controlfile failed" to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if.
+
+      *> *****************
+       write-checkpoint.
+           move ws-job-id to ckp-job-id
+           set ckp-in-progress to true
+           open output checkpointfile
+           if checkpointfile-status not = 0
+               display "logger: abend -- open checkpoint failed, "
+                   "status " checkpointfile-status
+               move checkpointfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: open output checkpointfile failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           write checkpoint-record from ws-checkpoint-record
+           if checkpointfile-status not = 0
+               display "logger: abend -- write checkpoint failed, "
+                   "status " checkpointfile-status
+               move checkpointfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: write checkpoint-record failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           close checkpointfile
+           if checkpointfile-status not = 0
+               display "logger: abend -- close checkpoint failed, "
+                   "status " checkpointfile-status
+               move checkpointfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: close checkpointfile failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if.
+
+      *> *****************
+       mark-checkpoint-complete.
+           move ws-job-id to ckp-job-id
+           set ckp-complete to true
+           open output checkpointfile
+           if checkpointfile-status not = 0
+               display "logger: abend -- open checkpoint failed, "
+                   "status " checkpointfile-status
+               move checkpointfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: open output checkpointfile failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           write checkpoint-record from ws-checkpoint-record
+           if checkpointfile-status not = 0
+               display "logger: abend -- write checkpoint failed, "
+                   "status " checkpointfile-status
+               move checkpointfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: write checkpoint-record failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           close checkpointfile
+           if checkpointfile-status not = 0
+               display "logger: abend -- close checkpoint failed, "
+                   "status " checkpointfile-status
+               move checkpointfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "logger: close checkpointfile failed"
+                   to ws-err-text
+               call "errhandle" using ws-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if.
+      *>****
        end program logger.
       *> ***************************************************************
 
@@ -75,33 +551,265 @@
            organization is sequential
            file status is testfile-status
            .
+           select controlfile
+           assign to ws-control-file-name
+           organization is sequential
+           file status is controlfile-status
+           .
 
        data division.
        file section.
        fd testfile
-          record is varying in size from 0 to 40 characters
+          record is varying in size from 0 to 200 characters
              depending on actual.
        01 testline.
-          05 databytes pic x occurs 1 to 40 times depending on actual.
+          05 databytes pic x occurs 1 to 200 times depending on actual.
+
+       fd controlfile.
+       01 control-record pic x(12).
 
        working-storage section.
-       01 log-name pic x(14).
-       01 actual pic 999 value 40.
+       01 log-name pic x(15).
+       01 actual pic 999 value 200.
        01 testfile-real pic xx.
        01 testfile-status redefines testfile-real pic 99.
 
+      *> control file tracks every physical write landing in today's
+      *> log -- logger initializes it to zero for the day; every
+      *> appender call, from any caller, bumps it by one in turn
+       01 ws-control-file-name pic x(15).
+       01 controlfile-real pic xx.
+       01 controlfile-status redefines controlfile-real pic 99.
+       01 ws-control-record.
+           05 cf-job-id         pic x(8).
+           05 cf-expected-count pic 9(4).
+
+      *> status/type/text, reshaped for the errhandle subprogram call --
+      *> each sized to exactly match errhandle's linkage items
+       01 ws-err-code pic x(4).
+       01 ws-err-type pic x(8).
+       01 ws-err-text pic x(40).
+
+      *> set when today's log doesn't exist yet, so a header record
+      *> gets written before the very first detail line lands
+       01 ws-new-file-switch pic x(1) value "N".
+           88 ws-file-is-new value "Y".
+
+      *> same shared record shape logger builds, so every line in the
+      *> file -- whichever program put it there -- reads the same
+       copy "logrec.cpy".
+
+       linkage section.
+      *> name of the job/program that called us, for the audit trail
+       01 lk-job-id pic x(8).
+
+      *> records written this call, handed back so the caller can
+      *> reconcile what it expected against what actually landed
+       01 lk-write-count pic 9(4).
+
+      *> free-text detail for the audit line -- what the caller was
+      *> doing when it logged this boundary
+       01 lk-message pic x(60).
+
+      *> INF/WRN/CRI, same 3-character codes logrec.cpy's 88-levels
+      *> recognize; a CRITICAL entry also raises a console alert here
+       01 lk-severity pic x(3).
+
       *> *****************
-       procedure division.
-       move "loggerfile.txt" to log-name
+       procedure division using lk-job-id lk-write-count lk-message
+           lk-severity.
+       move 0 to lk-write-count
+       string "LOG" function current-date(1:8) ".TXT"
+           delimited by size
+           into log-name
+       end-string
+
+       string "LOG" function current-date(1:8) ".CTL"
+           delimited by size
+           into ws-control-file-name
+       end-string
+
+      *> a missing file opens for input as status 35; that tells us
+      *> this is the day's first write, and a header row belongs
+      *> first so the file is self-documenting from line one. logger
+      *> normally beats appender to that header, since its own open
+      *> output always creates the day's file fresh -- this only fires
+      *> if something calls appender before logger has run today
+       move "N" to ws-new-file-switch
+       open input testfile
+       if testfile-status = 35
+           set ws-file-is-new to true
+       else
+           close testfile
+       end-if
+
+       if ws-file-is-new
+           open output testfile
+           display "open output (new file): " testfile-status
+           if testfile-status not = 0
+               display "appender: abend -- open output failed, "
+                   "status " testfile-status
+               move testfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "appender: open output for header failed"
+                   to ws-err-text
+               call "errhandle" using lk-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+
+           move "HEADER" to log-job-id
+           move function current-date(5:12) to log-timestamp
+           set log-rec-is-header to true
+           move "INF" to log-severity
+           move "JOBID TS TYPE SEV MSG" to log-message
+           write testline from log-record
+           display "write header: " testfile-status
+           if testfile-status not = 0
+               display "appender: abend -- write failed, status "
+                   testfile-status
+               move testfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "appender: write header record failed"
+                   to ws-err-text
+               call "errhandle" using lk-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           perform bump-control-count
+
+           close testfile
+       end-if
+
        open extend testfile
        display "open extend: " testfile-status
+       if testfile-status not = 0
+           display "appender: abend -- open extend failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "appender: open extend testfile failed" to ws-err-text
+           call "errhandle" using lk-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
 
-       write testline from "this is an extend test"
+       move lk-job-id to log-job-id
+       move function current-date(5:12) to log-timestamp
+       set log-rec-is-detail to true
+       move lk-severity to log-severity
+       move lk-message to log-message
+       if log-severity-is-critical
+           display "*** CRITICAL *** " lk-job-id ": " lk-message
+       end-if
+       write testline from log-record
        display "write extend: " testfile-status
+       if testfile-status not = 0
+           display "appender: abend -- write failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "appender: write testline failed" to ws-err-text
+           call "errhandle" using lk-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
+       add 1 to lk-write-count
+       perform bump-control-count
 
        close testfile
        display "close extend: " testfile-status
+       if testfile-status not = 0
+           display "appender: abend -- close failed, status "
+               testfile-status
+           move testfile-status to ws-err-code
+           move "FILESTAT" to ws-err-type
+           move "appender: close testfile failed" to ws-err-text
+           call "errhandle" using lk-job-id ws-err-type ws-err-code
+               ws-err-text
+           stop run
+       end-if
 
        goback.
+
+      *> *****************
+      *> every physical write to today's log -- logger's own, or one
+      *> of appender's, for any caller -- bumps this shared running
+      *> total by one, so logrecon can reconcile against everyone
+       bump-control-count.
+           move 0 to cf-expected-count
+           open input controlfile
+           if controlfile-status = 0
+               read controlfile into ws-control-record
+               if controlfile-status not = 0
+                   display "appender: abend -- read control failed, "
+                       "status " controlfile-status
+                   move controlfile-status to ws-err-code
+                   move "FILESTAT" to ws-err-type
+                   move "appender: read control-record failed"
+                       to ws-err-text
+                   call "errhandle" using lk-job-id ws-err-type
+                       ws-err-code ws-err-text
+                   stop run
+               end-if
+               close controlfile
+           else
+               if controlfile-status not = 35
+                   display "appender: abend -- open control failed, "
+                       "status " controlfile-status
+                   move controlfile-status to ws-err-code
+                   move "FILESTAT" to ws-err-type
+                   move "appender: open input controlfile failed"
+                       to ws-err-text
+                   call "errhandle" using lk-job-id ws-err-type
+                       ws-err-code ws-err-text
+                   stop run
+               end-if
+      *> status 35 (file not found) means this call landed before
+      *> logger created today's control file -- the rare case the
+      *> header branch above already exists for. start the running
+      *> total fresh instead of abending on a file logger hasn't
+      *> made yet; it gets created below, same as any other bump
+           end-if
+
+           add 1 to cf-expected-count
+           move lk-job-id to cf-job-id
+
+           open output controlfile
+           if controlfile-status not = 0
+               display "appender: abend -- open control failed, "
+                   "status " controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "appender: open output controlfile failed"
+                   to ws-err-text
+               call "errhandle" using lk-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           write control-record from ws-control-record
+           if controlfile-status not = 0
+               display "appender: abend -- write control failed, "
+                   "status " controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "appender: write control-record failed"
+                   to ws-err-text
+               call "errhandle" using lk-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if
+           close controlfile
+           if controlfile-status not = 0
+               display "appender: abend -- close control failed, "
+                   "status " controlfile-status
+               move controlfile-status to ws-err-code
+               move "FILESTAT" to ws-err-type
+               move "appender: close controlfile failed" to ws-err-text
+               call "errhandle" using lk-job-id ws-err-type ws-err-code
+                   ws-err-text
+               stop run
+           end-if.
+
        end program appender.
       *>****
\ No newline at end of file
