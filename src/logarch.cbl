@@ -0,0 +1,157 @@
+      *> ***************************************************************
+      *>****p* samples/logarch
+      *> Purpose:
+      *>   Maintenance job for loggerfile.txt's daily rotations.  Since
+      *>   appender always opens in EXTEND mode a day's log never
+      *>   shrinks on its own, so this copies a given day's log to an
+      *>   archive file and then reinitializes (truncates) the working
+      *>   copy, so the log doesn't grow without bound.  Meant to be
+      *>   run from the regular batch window, once a rotated log is
+      *>   older than the shop's retention window.
+      *> Tectonics:
+      *>   cobc -xj -I copybooks logarch.cbl
+      *> SOURCE
+      *> ***************************************************************
+       identification division.
+       program-id. logarch.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select sourcefile
+           assign to ws-log-file-name
+           organization is sequential
+           file status is sourcefile-status
+           .
+           select archivefile
+           assign to ws-archive-file-name
+           organization is sequential
+           file status is archivefile-status
+           .
+
+       data division.
+       file section.
+       fd sourcefile
+          record is varying in size from 0 to 200 characters
+             depending on actual-src.
+       01 testline.
+          05 databytes pic x occurs 1 to 200 times depending
+             on actual-src.
+
+       fd archivefile
+          record is varying in size from 0 to 200 characters
+             depending on actual-dst.
+       01 archline.
+          05 archbytes pic x occurs 1 to 200 times depending
+             on actual-dst.
+
+       working-storage section.
+       01 actual-src pic 999 value 200.
+       01 actual-dst pic 999 value 200.
+       01 sourcefile-real pic xx.
+       01 sourcefile-status redefines sourcefile-real pic 99.
+       01 archivefile-real pic xx.
+       01 archivefile-status redefines archivefile-real pic 99.
+
+       01 ws-archive-date pic x(8).
+       01 ws-log-file-name pic x(15).
+       01 ws-archive-file-name pic x(15).
+
+      *> how many days a rotated log stays live before this job
+      *> archives and purges it -- this runs unattended out of the
+      *> nightly batch window, so the date is computed from today
+      *> rather than keyed in by an operator
+       01 ws-retention-days pic 99 value 30.
+       01 ws-today-ccyymmdd pic 9(8).
+       01 ws-today-integer pic 9(9) comp.
+       01 ws-archive-integer pic 9(9) comp.
+       01 ws-archive-ccyymmdd pic 9(8).
+
+       01 ws-eof-switch pic x(1) value "N".
+           88 ws-eof value "Y".
+
+       01 ws-record-count pic 9(6) value 0.
+
+      *> *****************
+       procedure division.
+      *> the log exactly ws-retention-days old as of today is the one
+      *> that's due for archiving -- computed here instead of taken
+      *> from an operator ACCEPT, so this job can run unattended
+       move function current-date(1:8) to ws-today-ccyymmdd
+       compute ws-today-integer =
+           function integer-of-date(ws-today-ccyymmdd)
+       compute ws-archive-integer =
+           ws-today-integer - ws-retention-days
+       compute ws-archive-ccyymmdd =
+           function date-of-integer(ws-archive-integer)
+       move ws-archive-ccyymmdd to ws-archive-date
+
+       display "logarch: retention is " ws-retention-days
+           " day(s), archiving " ws-archive-date
+
+       string "LOG" ws-archive-date ".TXT"
+           delimited by size
+           into ws-log-file-name
+       end-string
+
+       string "LOG" ws-archive-date ".ARC"
+           delimited by size
+           into ws-archive-file-name
+       end-string
+
+       open input sourcefile
+       display "open source: " sourcefile-status
+       if sourcefile-status not = 0
+           display "logarch: cannot open " ws-log-file-name
+               ", status " sourcefile-status
+           stop run
+       end-if
+
+       open output archivefile
+       display "open archive: " archivefile-status
+       if archivefile-status not = 0
+           display "logarch: cannot open " ws-archive-file-name
+               ", status " archivefile-status
+           stop run
+       end-if
+
+       perform read-next-record
+       perform until ws-eof
+           add 1 to ws-record-count
+           move actual-src to actual-dst
+           write archline from testline
+           perform read-next-record
+       end-perform
+
+       close sourcefile
+       close archivefile
+
+       display "logarch: copied " ws-record-count
+           " record(s) to " ws-archive-file-name
+
+      *> reinitialize the working log -- open output truncates it
+       open output sourcefile
+       display "open (purge) source: " sourcefile-status
+       if sourcefile-status not = 0
+           display "logarch: abend -- purge failed, status "
+               sourcefile-status
+           stop run
+       end-if
+       close sourcefile
+
+       display "logarch: " ws-log-file-name " purged and reinitialized"
+
+       goback.
+
+      *> *****************
+       read-next-record.
+           read sourcefile
+               at end set ws-eof to true
+           end-read.
+      *>****
+       end program logarch.
+      *>****
