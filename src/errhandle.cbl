@@ -0,0 +1,89 @@
+      *> ***************************************************************
+      *>****p* samples/errhandle
+      *> Author:
+      *>   Brian Tiffin
+      *> Date started:
+      *>   20150725
+      *> Modified: 2026-08-09/00:00-0500 btiffin
+      *> License:
+      *>   Copyright 2015 Brian Tiffin
+      *>   GNU Library General Public License, LGPL, 3.0 (or greater)
+      *> Purpose:
+      *>   Shared error-handling subprogram -- every program in the
+      *>   suite calls this instead of DISPLAYing its own bad file
+      *>   status or STRING overflow, so operational problems land
+      *>   in one ERRORLOG file instead of being scattered across ad
+      *>   hoc DISPLAY statements.
+      *> Tectonics:
+      *>   cobc -xj errhandle.cob
+      *> SOURCE
+      *> ***************************************************************
+       identification division.
+       program-id. errhandle.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select errorfile
+           assign to "ERRORLOG.TXT"
+           organization is sequential
+           file status is errorfile-status
+           .
+
+       data division.
+       file section.
+       fd errorfile.
+       01 error-line pic x(72).
+
+       working-storage section.
+       01 errorfile-real pic xx.
+       01 errorfile-status redefines errorfile-real pic 99.
+
+      *> shared record shape -- see copybooks/errrec.cpy
+       copy "errrec.cpy".
+
+       linkage section.
+      *> name of the program that hit the problem
+       01 lk-err-program pic x(8).
+
+      *> "FILESTAT" for a bad file status, "OVERFLOW" for a STRING
+      *> overflow, or any other short tag a caller wants to raise
+       01 lk-err-type pic x(8).
+
+      *> file status code, or spaces when there isn't one
+       01 lk-err-code pic x(4).
+
+      *> free-text detail for the entry
+       01 lk-err-text pic x(40).
+
+      *> *****************
+       procedure division using lk-err-program lk-err-type
+               lk-err-code lk-err-text.
+       move function current-date(5:12) to err-timestamp
+       move lk-err-program to err-program
+       move lk-err-type to err-type
+       move lk-err-code to err-code
+       move lk-err-text to err-text
+
+      *> open extend auto-creates the file on the very first call;
+      *> if some other condition blocks that, fall back to output
+       open extend errorfile
+       if errorfile-status not = 0
+           open output errorfile
+       end-if
+
+       if errorfile-status = 0
+           write error-line from err-record
+           close errorfile
+       else
+           display "errhandle: cannot write ERRORLOG.TXT, status "
+               errorfile-status
+       end-if
+
+       goback.
+       end program errhandle.
+      *>****
