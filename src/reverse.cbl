@@ -6,30 +6,191 @@
 
         DATA DIVISION.
         WORKING-STORAGE SECTION.
-        01 AMOUNT PIC 9(3).
         01 USER-TEXT PIC A(80).
         01 FINAL-TEXT PIC A(80).
-        01 POS-SOURCE-POINTER PIC 99 VALUE 1.
-        01 POS-TARGET-POINTER PIC 99 VALUE 1.
 
         PROCEDURE DIVISION.
             DISPLAY 'Enter Text: ' WITH NO ADVANCING.
             ACCEPT USER-TEXT FROM CONSOLE.
 
-            SET AMOUNT TO LENGTH USER-TEXT.
+            CALL 'revstring' USING USER-TEXT FINAL-TEXT.
+
+            DISPLAY FINAL-TEXT
+
+      * GOBACK here (rather than STOP RUN) lets this program run either
+      * standalone or CALLed as a step from a batch driver
+            GOBACK.
+
+        END PROGRAM REVERSE.
+
+      * the reversal logic itself, split out as a subprogram so any
+      * batch program can reverse a field without a human at a console
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. REVSTRING.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 AMOUNT PIC 9(3).
+        01 TRIMMED-TEXT PIC A(80).
+        01 POS-SOURCE-POINTER PIC 99 VALUE 1.
+        01 POS-TARGET-POINTER PIC 99 VALUE 1.
+
+      * arguments for CALL 'errhandle', each sized to exactly match
+      * its linkage item so a short literal never gets passed where a
+      * longer field is expected
+        01 ERR-PROGRAM PIC X(8) VALUE 'REVSTRNG'.
+        01 ERR-TYPE PIC X(8).
+        01 ERR-CODE PIC X(4).
+        01 ERR-TEXT PIC X(40).
+
+        LINKAGE SECTION.
+        01 USER-TEXT PIC A(80).
+        01 FINAL-TEXT PIC A(80).
+
+        PROCEDURE DIVISION USING USER-TEXT FINAL-TEXT.
+            MOVE SPACES TO FINAL-TEXT.
+            MOVE SPACES TO TRIMMED-TEXT.
+
+      * operate on the entered length, not the full 80-byte field, so
+      * short entries come back reversed and clean, not padded first
+            MOVE FUNCTION TRIM(USER-TEXT) TO TRIMMED-TEXT.
+            SET AMOUNT TO FUNCTION LENGTH(FUNCTION TRIM(USER-TEXT)).
             SET POS-TARGET-POINTER TO AMOUNT.
 
             PERFORM AMOUNT TIMES
-                STRING USER-TEXT(POS-SOURCE-POINTER:1) DELIMITED BY SIZE
+                STRING TRIMMED-TEXT(POS-SOURCE-POINTER:1)
+                    DELIMITED BY SIZE
                     INTO FINAL-TEXT
                     WITH POINTER POS-TARGET-POINTER
-                    ON OVERFLOW DISPLAY 'OVERFLOW!'
+                    ON OVERFLOW
+                        DISPLAY 'OVERFLOW!'
+                        MOVE 'OVERFLOW' TO ERR-TYPE
+                        MOVE SPACES TO ERR-CODE
+                        MOVE 'revstring: STRING overflow' TO ERR-TEXT
+                        CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                            ERR-CODE ERR-TEXT
                 END-STRING
 
                 ADD 1 TO POS-SOURCE-POINTER
                 SUBTRACT 2 FROM POS-TARGET-POINTER
             END-PERFORM.
 
-            DISPLAY FINAL-TEXT
+            GOBACK.
+
+        END PROGRAM REVSTRING.
+
+      * account-style check-digit validator, built on REVSTRING's
+      * forward/backward pointer-walk -- reverses the digit string the
+      * same way, then weights each reversed digit by its position to
+      * produce a mod-10 check digit, instead of just displaying the
+      * reversed text for a human to eyeball
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CHKDIGIT.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 AMOUNT PIC 9(3).
+        01 TRIMMED-DIGITS PIC A(18).
+        01 REVERSED-DIGITS PIC A(18).
+        01 POS-SOURCE-POINTER PIC 99 VALUE 1.
+        01 POS-TARGET-POINTER PIC 99 VALUE 1.
+        01 DIGIT-POSITION PIC 99 VALUE 1.
+        01 ONE-DIGIT PIC 9(1).
+        01 WEIGHTED-SUM PIC 9(4) VALUE 0.
+        01 COMPUTED-CHECK-DIGIT PIC 9(1).
+
+      * arguments for CALL 'errhandle', each sized to exactly match
+      * its linkage item so a short literal never gets passed where a
+      * longer field is expected
+        01 ERR-PROGRAM PIC X(8) VALUE 'CHKDIGIT'.
+        01 ERR-TYPE PIC X(8).
+        01 ERR-CODE PIC X(4).
+        01 ERR-TEXT PIC X(40).
+
+        LINKAGE SECTION.
+        01 DIGIT-STRING PIC A(18).
+        01 CHECK-DIGIT PIC 9(1).
+        01 VALID-FLAG PIC X(1).
+            88 CHECK-DIGIT-IS-VALID VALUE 'Y'.
+
+        PROCEDURE DIVISION USING DIGIT-STRING CHECK-DIGIT VALID-FLAG.
+            MOVE 'N' TO VALID-FLAG.
+            MOVE SPACES TO REVERSED-DIGITS.
+            MOVE SPACES TO TRIMMED-DIGITS.
+
+      * operate on the entered length, same as REVSTRING
+            MOVE FUNCTION TRIM(DIGIT-STRING) TO TRIMMED-DIGITS.
+            SET AMOUNT TO FUNCTION LENGTH(FUNCTION TRIM(DIGIT-STRING)).
+            SET POS-TARGET-POINTER TO AMOUNT.
+
+            PERFORM AMOUNT TIMES
+                STRING TRIMMED-DIGITS(POS-SOURCE-POINTER:1)
+                    DELIMITED BY SIZE
+                    INTO REVERSED-DIGITS
+                    WITH POINTER POS-TARGET-POINTER
+                    ON OVERFLOW
+                        DISPLAY 'OVERFLOW!'
+                        MOVE 'OVERFLOW' TO ERR-TYPE
+                        MOVE SPACES TO ERR-CODE
+                        MOVE 'chkdigit: STRING overflow' TO ERR-TEXT
+                        CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                            ERR-CODE ERR-TEXT
+                END-STRING
+
+                ADD 1 TO POS-SOURCE-POINTER
+                SUBTRACT 2 FROM POS-TARGET-POINTER
+            END-PERFORM.
+
+      * weight each reversed digit by its 1-based position and sum;
+      * the check digit is that sum reduced mod 10
+            MOVE 0 TO WEIGHTED-SUM.
+            MOVE 1 TO DIGIT-POSITION.
+            PERFORM AMOUNT TIMES
+                MOVE REVERSED-DIGITS(DIGIT-POSITION:1) TO ONE-DIGIT
+                COMPUTE WEIGHTED-SUM =
+                    WEIGHTED-SUM + (ONE-DIGIT * DIGIT-POSITION)
+                ADD 1 TO DIGIT-POSITION
+            END-PERFORM.
+
+            COMPUTE COMPUTED-CHECK-DIGIT =
+                FUNCTION MOD(WEIGHTED-SUM, 10).
+
+            IF COMPUTED-CHECK-DIGIT = CHECK-DIGIT
+                SET CHECK-DIGIT-IS-VALID TO TRUE
+            END-IF.
+
+            GOBACK.
+
+        END PROGRAM CHKDIGIT.
+
+      * console driver for CHKDIGIT, same shape as REVERSE's driver
+      * for REVSTRING
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. CHECKDIG.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 DIGIT-STRING PIC A(18).
+        01 CHECK-DIGIT PIC 9(1).
+        01 VALID-FLAG PIC X(1).
+            88 CHECK-DIGIT-IS-VALID VALUE 'Y'.
+
+        PROCEDURE DIVISION.
+            DISPLAY 'Enter account digits: ' WITH NO ADVANCING.
+            ACCEPT DIGIT-STRING FROM CONSOLE.
+            DISPLAY 'Enter check digit: ' WITH NO ADVANCING.
+            ACCEPT CHECK-DIGIT FROM CONSOLE.
+
+            CALL 'chkdigit' USING DIGIT-STRING CHECK-DIGIT VALID-FLAG.
+
+            IF CHECK-DIGIT-IS-VALID
+                DISPLAY 'PASS'
+            ELSE
+                DISPLAY 'FAIL'
+            END-IF.
+
+      * GOBACK here (rather than STOP RUN) lets this program run either
+      * standalone or CALLed as a step from a batch driver
+            GOBACK.
 
-            STOP RUN.
+        END PROGRAM CHECKDIG.
