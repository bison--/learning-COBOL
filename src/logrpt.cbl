@@ -0,0 +1,114 @@
+      *> ***************************************************************
+      *>****p* samples/logrpt
+      *> Purpose:
+      *>   Read loggerfile.txt (logger/appender's daily audit log) back
+      *>   and print it as a formatted report -- one line per entry,
+      *>   with the physical record length (ACTUAL) shown alongside.
+      *>   Nothing ever opened the log for INPUT before this; it was
+      *>   write-only from the shop's point of view.
+      *> Tectonics:
+      *>   cobc -xj -I copybooks logrpt.cbl
+      *> SOURCE
+      *> ***************************************************************
+       identification division.
+       program-id. logrpt.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select testfile
+           assign to ws-log-file-name
+           organization is sequential
+           file status is testfile-status
+           .
+
+       data division.
+       file section.
+       fd testfile
+          record is varying in size from 0 to 200 characters
+             depending on actual.
+       01 testline.
+          05 databytes pic x occurs 1 to 200 times depending on actual.
+
+       working-storage section.
+       01 actual pic 999 value 200.
+       01 testfile-real pic xx.
+       01 testfile-status redefines testfile-real pic 99.
+
+      *> defaults to today's rotated log; operator may key another date
+       01 ws-report-date pic x(8).
+       01 ws-log-file-name pic x(15).
+
+       01 ws-eof-switch pic x(1) value "N".
+           88 ws-eof value "Y".
+
+       01 ws-record-count pic 9(6) value 0.
+
+      *> one entry's worth of the shared record shape, read back in
+       copy "logrec.cpy".
+
+      *> *****************
+       procedure division.
+       display "Report date (YYYYMMDD, blank for today): "
+           with no advancing
+       accept ws-report-date from console
+
+       if ws-report-date = spaces or ws-report-date = low-values
+           move function current-date(1:8) to ws-report-date
+       end-if
+
+       string "LOG" ws-report-date ".TXT"
+           delimited by size
+           into ws-log-file-name
+       end-string
+
+       open input testfile
+       display "open input: " testfile-status
+       if testfile-status not = 0
+           display "logrpt: cannot open " ws-log-file-name
+               ", status " testfile-status
+           stop run
+       end-if
+
+       display "=================================================="
+       display "audit log report -- " ws-log-file-name
+       display "=================================================="
+
+       perform read-next-record
+       perform until ws-eof
+           add 1 to ws-record-count
+           move testline to log-record
+           display ws-record-count
+               " job="  log-job-id
+               " ts="   log-timestamp
+               " type=" log-rec-type
+               " sev="  log-severity
+               " len="  actual
+               " msg="  log-message
+           if log-severity-is-critical
+               display "*** CRITICAL *** record " ws-record-count
+                   " -- " log-job-id ": " log-message
+           end-if
+           perform read-next-record
+       end-perform
+
+       display "=================================================="
+       display "end of report -- " ws-record-count " record(s)"
+
+       close testfile
+       display "close input: " testfile-status
+
+       goback.
+
+      *> *****************
+       read-next-record.
+           read testfile
+               at end set ws-eof to true
+           end-read.
+      *>****
+       end program logrpt.
+      *>****
