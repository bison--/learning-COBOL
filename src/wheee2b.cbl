@@ -1,50 +1,354 @@
         IDENTIFICATION DIVISION.
         PROGRAM-ID. WHEEE2b.
 
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PARMFILE
+            ASSIGN TO "WHEEE2BPRM.DAT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS PARMFILE-STATUS
+            .
+            SELECT REPORTFILE
+            ASSIGN TO "WHEEE2BRPT.TXT"
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS REPORTFILE-STATUS
+            .
+
         DATA DIVISION.
+        FILE SECTION.
+        FD PARMFILE.
+           COPY "wheeeprm.cpy".
+
+        FD REPORTFILE.
+        01 REPORT-LINE PIC X(132).
+
         WORKING-STORAGE SECTION.
+        01 PARMFILE-REAL PIC XX.
+        01 PARMFILE-STATUS REDEFINES PARMFILE-REAL PIC 99.
+        01 REPORTFILE-REAL PIC XX.
+        01 REPORTFILE-STATUS REDEFINES REPORTFILE-REAL PIC 99.
+
         01 AMOUNT PIC 9(3).
         01 AMOUNT-DOWN PIC 9(3).
         01 DRAWCHAR PIC X(1) VALUE '*'.
-        01 STARS PIC A(80).
-        01 STAR-POINTER PIC 99 VALUE 1.
+      * widest print stream this shop uses is 132 columns
+        01 PAGE-WIDTH PIC 9(3) VALUE 80.
+        01 STARS PIC A(132).
+        01 WHEEE-MODE PIC X(1) VALUE 'E'.
+            88 MODE-IS-DIAMOND VALUE 'D'.
+        01 DIAMOND-WIDTH PIC 999.
+        01 OUTPUT-MODE PIC X(1) VALUE 'D'.
+            88 OUTPUT-IS-FILE VALUE 'F'.
+        01 AMOUNT-OK PIC X(1) VALUE 'N'.
+            88 AMOUNT-IS-VALID VALUE 'Y'.
+
+      * a full PAGE-WIDTH-wide line of DRAWCHAR, built once by
+      * doubling block moves instead of a character-at-a-time walk;
+      * every row of the banner is then one MOVE of a prefix of it
+        01 FULL-LINE PIC A(132).
+        01 FILL-LEN PIC 999 VALUE 0.
+        01 COPY-LEN PIC 999 VALUE 0.
+        01 ROW-WIDTH PIC 999 VALUE 0.
+
+      * speed control and the per-cycle audit trail through appender
+        01 STEP-DELAY PIC 9(3) VALUE 0.
+        01 STEP-COUNT PIC 9(4) VALUE 0.
+        01 CYCLE-JOB-ID PIC X(8).
+        01 CYCLE-START-TIME PIC 9(6).
+        01 CYCLE-END-TIME PIC 9(6).
+        01 CYCLE-ELAPSED PIC 9(4).
+        01 CYCLE-MESSAGE PIC X(60).
+        01 APPENDER-WRITE-COUNT PIC 9(4).
+
+      * HHMMSS-to-seconds-since-midnight conversion for CYCLE-ELAPSED
+      * -- raw digit subtraction on HHMMSS is wrong across a minute or
+      * hour boundary, which STEP-DELAY's sleep makes easy to hit
+        01 CYCLE-TIME-IN PIC 9(6).
+        01 CYCLE-TIME-SECS PIC 9(5).
+        01 CYCLE-START-SECS PIC 9(5).
+        01 CYCLE-END-SECS PIC 9(5).
+        01 CYCLE-HH PIC 99.
+        01 CYCLE-MM PIC 99.
+        01 CYCLE-SS PIC 99.
+
+      * arguments for CALL 'errhandle', each sized to exactly match
+      * its linkage item so a short literal never gets passed where a
+      * longer field is expected
+        01 ERR-PROGRAM PIC X(8) VALUE 'WHEEE2B'.
+        01 ERR-TYPE PIC X(8).
+        01 ERR-CODE PIC X(4).
+        01 ERR-TEXT PIC X(40).
 
         PROCEDURE DIVISION.
-            DISPLAY 'Enter an amount: ' WITH NO ADVANCING.
-            ACCEPT AMOUNT FROM CONSOLE.
+            PERFORM GET-PARAMETERS.
+
+            IF NOT AMOUNT-IS-VALID
+                DISPLAY 'WHEEE2b: bad parameters, run abandoned'
+                GOBACK
+            END-IF.
+
             SET AMOUNT-DOWN TO AMOUNT.
 
             SUBTRACT 1 FROM AMOUNT-DOWN.
 
+            IF OUTPUT-IS-FILE
+                OPEN OUTPUT REPORTFILE
+                IF REPORTFILE-STATUS NOT = 0
+                    DISPLAY 'WHEEE2b: cannot open report, status '
+                        REPORTFILE-STATUS
+                    MOVE 'FILESTAT' TO ERR-TYPE
+                    MOVE REPORTFILE-REAL TO ERR-CODE
+                    MOVE 'wheee2b: open output reportfile failed'
+                        TO ERR-TEXT
+                    CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                        ERR-CODE ERR-TEXT
+                    GOBACK
+                END-IF
+            END-IF.
+
+            PERFORM BUILD-FULL-LINE.
+            PERFORM GROW-CYCLE.
+
+            IF MODE-IS-DIAMOND
+      * mirror the growth back down to one character, as fresh lines
+      * of a static print banner, instead of erasing the terminal
+                MOVE AMOUNT-DOWN TO DIAMOND-WIDTH
+                PERFORM DIAMOND-CYCLE
+            ELSE
+      * ROW-WIDTH is already sitting at AMOUNT from GROW-CYCLE, so
+      * the erase starts right where the growth left off
+                PERFORM SHRINK-CYCLE
+            END-IF.
+
+            IF OUTPUT-IS-FILE
+                CLOSE REPORTFILE
+                IF REPORTFILE-STATUS NOT = 0
+                    MOVE 'FILESTAT' TO ERR-TYPE
+                    MOVE REPORTFILE-REAL TO ERR-CODE
+                    MOVE 'wheee2b: close reportfile failed' TO ERR-TEXT
+                    CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                        ERR-CODE ERR-TEXT
+                END-IF
+            END-IF.
+
+      * GOBACK here (rather than STOP RUN) lets this program run either
+      * standalone or CALLed as a step from a batch driver
+            GOBACK.
+
+      * amount and drawing character come from a parameter file now,
+      * not an operator ACCEPT FROM CONSOLE, so this can run unattended
+      * in a scheduled batch window
+        GET-PARAMETERS.
+            OPEN INPUT PARMFILE.
+            IF PARMFILE-STATUS NOT = 0
+                DISPLAY 'WHEEE2b: cannot open WHEEE2BPRM.DAT, status '
+                    PARMFILE-STATUS
+                EXIT PARAGRAPH
+            END-IF.
+
+            READ PARMFILE
+                AT END
+                    DISPLAY 'WHEEE2b: WHEEE2BPRM.DAT is empty'
+            END-READ.
+            CLOSE PARMFILE.
+
+            MOVE PARM-AMOUNT TO AMOUNT.
+            MOVE PARM-DRAWCHAR TO DRAWCHAR.
+            IF PARM-WIDTH > 0
+                MOVE PARM-WIDTH TO PAGE-WIDTH
+            END-IF.
+            MOVE PARM-MODE TO WHEEE-MODE.
+            IF PARM-OUTPUT = 'F'
+                MOVE 'F' TO OUTPUT-MODE
+            END-IF.
+            MOVE PARM-DELAY TO STEP-DELAY.
+
+      * BUILD-FULL-LINE fills out to PAGE-WIDTH characters, but
+      * FULL-LINE/STARS are only 132 bytes wide; a PAGE-WIDTH beyond
+      * that (legal per PARM-WIDTH's own PIC 9(3)) would
+      * reference-modify past the end of those fields regardless of
+      * AMOUNT -- reject it before checking AMOUNT at all. an AMOUNT
+      * beyond PAGE-WIDTH (even a valid one) would grow ROW-WIDTH past
+      * the populated region and print blank columns instead of
+      * DRAWCHAR -- reject that the same way wheee1's GET-AMOUNT does
+            IF PAGE-WIDTH > 132
+                DISPLAY 'WHEEE2b: width must be 1 to 132, got '
+                    PAGE-WIDTH
+            ELSE
+                IF AMOUNT >= 1 AND AMOUNT <= PAGE-WIDTH
+                    SET AMOUNT-IS-VALID TO TRUE
+                ELSE
+                    DISPLAY 'WHEEE2b: amount must be 1 to ' PAGE-WIDTH
+                        ', got ' AMOUNT
+                END-IF
+            END-IF.
+
+      * one animation step out, timed and counted by whichever cycle
+      * paragraph is driving it -- reusable because every caller sets
+      * up ROW-WIDTH/STARS first and the step-delay is read once for
+      * the whole run, not hardcoded per paragraph. each row is one
+      * block MOVE off the pre-built FULL-LINE, not a character walk
+        WRITE-STARS.
+            ADD 1 TO ROW-WIDTH
+            IF ROW-WIDTH > 132
+                PERFORM RAISE-OVERFLOW
+            ELSE
+                MOVE FULL-LINE(1:ROW-WIDTH) TO STARS(1:ROW-WIDTH)
+                PERFORM PRINT-LINE
+            END-IF
+
+            PERFORM STEP-PAUSE.
+
+        UNWRITE-STARS.
+            MOVE SPACE TO STARS(ROW-WIDTH:1)
+            SUBTRACT 1 FROM ROW-WIDTH
+
+            PERFORM PRINT-LINE.
+            PERFORM STEP-PAUSE.
+
+      * builds and prints one diamond row fresh, DIAMOND-WIDTH
+      * characters wide, then narrows by one for the next row
+        DRAW-DIAMOND-LINE.
+            MOVE SPACES TO STARS.
+
+            IF DIAMOND-WIDTH > 132
+                PERFORM RAISE-OVERFLOW
+            ELSE
+                MOVE FULL-LINE(1:DIAMOND-WIDTH)
+                    TO STARS(1:DIAMOND-WIDTH)
+            END-IF
+
+            PERFORM PRINT-LINE.
+            PERFORM STEP-PAUSE.
+            SUBTRACT 1 FROM DIAMOND-WIDTH.
+
+      * pause between animation steps when a parameter file asked for
+      * one; 0 (the default) falls straight through at full speed
+        STEP-PAUSE.
+            IF STEP-DELAY > 0
+                CALL 'C$SLEEP' USING STEP-DELAY
+            END-IF.
+
+      * grows the banner one step at a time, then records a single
+      * audit entry through appender covering the whole cycle --
+      * which banner, how many steps, and how long it took
+        GROW-CYCLE.
+            MOVE 0 TO STEP-COUNT.
+            MOVE 0 TO ROW-WIDTH.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CYCLE-START-TIME.
             PERFORM AMOUNT TIMES
                 PERFORM WRITE-STARS
+                ADD 1 TO STEP-COUNT
             END-PERFORM.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CYCLE-END-TIME.
+            PERFORM LOG-CYCLE.
 
-      * MOVE CURSOR 1 BACK
-            SUBTRACT 1 FROM STAR-POINTER
-
+      * erases the banner back down one step at a time (non-diamond
+      * mode only), then logs that cycle the same way GROW-CYCLE does
+        SHRINK-CYCLE.
+            MOVE 0 TO STEP-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CYCLE-START-TIME.
             PERFORM AMOUNT-DOWN TIMES
                 PERFORM UNWRITE-STARS
+                ADD 1 TO STEP-COUNT
             END-PERFORM.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CYCLE-END-TIME.
+            PERFORM LOG-CYCLE.
 
-            STOP RUN.
+      * draws the diamond's mirror-image bottom half, one static line
+      * per step, then logs that cycle the same way GROW-CYCLE does
+        DIAMOND-CYCLE.
+            MOVE 0 TO STEP-COUNT.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CYCLE-START-TIME.
+            PERFORM AMOUNT-DOWN TIMES
+                PERFORM DRAW-DIAMOND-LINE
+                ADD 1 TO STEP-COUNT
+            END-PERFORM.
+            MOVE FUNCTION CURRENT-DATE(9:6) TO CYCLE-END-TIME.
+            PERFORM LOG-CYCLE.
 
-        WRITE-STARS.
-            STRING DRAWCHAR DELIMITED BY SIZE
-                INTO STARS
-                WITH POINTER STAR-POINTER
-                ON OVERFLOW DISPLAY 'OVERFLOW!'
-            END-STRING
+      * one audit entry per grow/erase/diamond cycle, through the
+      * logger's appender subprogram -- same call-through nitebatch
+      * already uses for its own step boundaries
+        LOG-CYCLE.
+            MOVE CYCLE-START-TIME TO CYCLE-TIME-IN
+            PERFORM TIME-TO-SECONDS
+            MOVE CYCLE-TIME-SECS TO CYCLE-START-SECS
 
-            DISPLAY STARS.
+            MOVE CYCLE-END-TIME TO CYCLE-TIME-IN
+            PERFORM TIME-TO-SECONDS
+            MOVE CYCLE-TIME-SECS TO CYCLE-END-SECS
 
-        UNWRITE-STARS.
-            STRING ' ' DELIMITED BY SIZE
-                INTO STARS
-                WITH POINTER STAR-POINTER
-                ON OVERFLOW DISPLAY 'OVERFLOW!'
+            IF CYCLE-END-SECS >= CYCLE-START-SECS
+                COMPUTE CYCLE-ELAPSED =
+                    CYCLE-END-SECS - CYCLE-START-SECS
+            ELSE
+      * the cycle crossed midnight -- add a full day's seconds back in
+                COMPUTE CYCLE-ELAPSED =
+                    CYCLE-END-SECS - CYCLE-START-SECS + 86400
+            END-IF
+
+            MOVE 'WHEEE2B' TO CYCLE-JOB-ID
+            STRING 'wheee2b banner: ' STEP-COUNT ' step(s), '
+                CYCLE-ELAPSED ' sec elapsed'
+                DELIMITED BY SIZE
+                INTO CYCLE-MESSAGE
             END-STRING
-      * move cursor back: the one concat advanced + 1 back
-            SUBTRACT 2 FROM STAR-POINTER
+            CALL 'appender' USING CYCLE-JOB-ID APPENDER-WRITE-COUNT
+                CYCLE-MESSAGE 'INF'.
+
+      * converts a PIC 9(6) HHMMSS value in CYCLE-TIME-IN to seconds
+      * since midnight in CYCLE-TIME-SECS, so LOG-CYCLE can take a
+      * plain difference instead of subtracting HHMMSS digits directly
+        TIME-TO-SECONDS.
+            COMPUTE CYCLE-HH = CYCLE-TIME-IN / 10000
+            COMPUTE CYCLE-MM =
+                (CYCLE-TIME-IN - CYCLE-HH * 10000) / 100
+            COMPUTE CYCLE-SS =
+                CYCLE-TIME-IN - CYCLE-HH * 10000 - CYCLE-MM * 100
+            COMPUTE CYCLE-TIME-SECS =
+                CYCLE-HH * 3600 + CYCLE-MM * 60 + CYCLE-SS.
+
+      * fills FULL-LINE with PAGE-WIDTH copies of DRAWCHAR by doubling
+      * the already-filled portion each pass, so a wide banner costs a
+      * handful of block moves instead of one STRING call per column
+        BUILD-FULL-LINE.
+            MOVE SPACES TO FULL-LINE.
+            MOVE DRAWCHAR TO FULL-LINE(1:1).
+            MOVE 1 TO FILL-LEN.
+            PERFORM UNTIL FILL-LEN >= PAGE-WIDTH
+                MOVE FILL-LEN TO COPY-LEN
+                IF FILL-LEN + COPY-LEN > PAGE-WIDTH
+                    COMPUTE COPY-LEN = PAGE-WIDTH - FILL-LEN
+                END-IF
+                MOVE FULL-LINE(1:COPY-LEN)
+                    TO FULL-LINE(FILL-LEN + 1:COPY-LEN)
+                ADD COPY-LEN TO FILL-LEN
+            END-PERFORM.
+
+      * records an overflow to ERRORLOG through the shared
+      * error-handling subprogram, in addition to the console notice
+        RAISE-OVERFLOW.
+            DISPLAY 'OVERFLOW!'
+            MOVE 'OVERFLOW' TO ERR-TYPE
+            MOVE SPACES TO ERR-CODE
+            MOVE 'wheee2b: STRING overflow' TO ERR-TEXT
+            CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                ERR-CODE ERR-TEXT.
 
-            DISPLAY STARS.
+      * one banner line out -- to the console, or to the report file
+      * as a physical separator page, depending on OUTPUT-MODE
+        PRINT-LINE.
+            IF OUTPUT-IS-FILE
+                WRITE REPORT-LINE FROM STARS
+                IF REPORTFILE-STATUS NOT = 0
+                    MOVE 'FILESTAT' TO ERR-TYPE
+                    MOVE REPORTFILE-REAL TO ERR-CODE
+                    MOVE 'wheee2b: write reportfile failed' TO ERR-TEXT
+                    CALL 'errhandle' USING ERR-PROGRAM ERR-TYPE
+                        ERR-CODE ERR-TEXT
+                END-IF
+            ELSE
+                DISPLAY STARS
+            END-IF.
