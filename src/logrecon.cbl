@@ -0,0 +1,156 @@
+      *> ***************************************************************
+      *>****p* samples/logrecon
+      *> Purpose:
+      *>   Reconcile the number of records logger/appender expected to
+      *>   write (logged to the day's control file) against the number
+      *>   of records actually sitting in that day's audit log, and
+      *>   flag any discrepancy. Until now there was no way to prove
+      *>   the log wasn't silently truncated or short-written.
+      *> Tectonics:
+      *>   cobc -xj -I copybooks logrecon.cbl
+      *> SOURCE
+      *> ***************************************************************
+       identification division.
+       program-id. logrecon.
+
+       environment division.
+       configuration section.
+       repository.
+           function all intrinsic.
+
+       input-output section.
+       file-control.
+           select testfile
+           assign to ws-log-file-name
+           organization is sequential
+           file status is testfile-status
+           .
+           select controlfile
+           assign to ws-control-file-name
+           organization is sequential
+           file status is controlfile-status
+           .
+
+       data division.
+       file section.
+       fd testfile
+          record is varying in size from 0 to 200 characters
+             depending on actual.
+       01 testline.
+          05 databytes pic x occurs 1 to 200 times depending on actual.
+
+       fd controlfile.
+       01 control-record pic x(12).
+
+       working-storage section.
+       01 actual pic 999 value 200.
+       01 testfile-real pic xx.
+       01 testfile-status redefines testfile-real pic 99.
+       01 controlfile-real pic xx.
+       01 controlfile-status redefines controlfile-real pic 99.
+
+       01 ws-report-date pic x(8).
+       01 ws-log-file-name pic x(15).
+       01 ws-control-file-name pic x(15).
+
+       01 ws-control-record.
+           05 cf-job-id         pic x(8).
+           05 cf-expected-count pic 9(4).
+
+       01 ws-eof-switch pic x(1) value "N".
+           88 ws-eof value "Y".
+
+       01 ws-actual-count pic 9(4) value 0.
+       01 ws-start-count pic 9(4) value 0.
+       01 ws-end-count pic 9(4) value 0.
+
+      *> one entry's worth of the shared record shape, read back in
+       copy "logrec.cpy".
+
+      *> *****************
+       procedure division.
+       display "Reconcile date (YYYYMMDD, blank for today): "
+           with no advancing
+       accept ws-report-date from console
+
+       if ws-report-date = spaces or ws-report-date = low-values
+           move function current-date(1:8) to ws-report-date
+       end-if
+
+       string "LOG" ws-report-date ".TXT"
+           delimited by size
+           into ws-log-file-name
+       end-string
+
+       string "LOG" ws-report-date ".CTL"
+           delimited by size
+           into ws-control-file-name
+       end-string
+
+       open input controlfile
+       display "open control: " controlfile-status
+       if controlfile-status not = 0
+           display "logrecon: no control file for " ws-report-date
+               ", status " controlfile-status
+           stop run
+       end-if
+
+       read controlfile into ws-control-record
+       display "read control: " controlfile-status
+       close controlfile
+
+       open input testfile
+       display "open input: " testfile-status
+       if testfile-status not = 0
+           display "logrecon: cannot open " ws-log-file-name
+               ", status " testfile-status
+           stop run
+       end-if
+
+       perform read-next-record
+       perform until ws-eof
+           add 1 to ws-actual-count
+           move testline to log-record
+           if log-rec-is-start
+               add 1 to ws-start-count
+           end-if
+           if log-rec-is-end
+               add 1 to ws-end-count
+           end-if
+           perform read-next-record
+       end-perform
+
+       close testfile
+
+       display "=================================================="
+       display "reconciliation for " ws-report-date
+       display "  job            : " cf-job-id
+       display "  expected writes: " cf-expected-count
+       display "  records in log : " ws-actual-count
+       if cf-expected-count = ws-actual-count
+           display "  result         : OK, counts match"
+       else
+           display "  result         : MISMATCH -- possible "
+               "truncated or short write"
+       end-if
+       display "  job starts     : " ws-start-count
+       display "  job ends       : " ws-end-count
+       if ws-start-count = ws-end-count and ws-start-count > 0
+           display "  job bookends   : OK, every job that started "
+               "ended cleanly"
+       else
+           display "  job bookends   : MISMATCH -- a job may not "
+               "have ended cleanly"
+       end-if
+       display "=================================================="
+
+       goback.
+
+      *> *****************
+       read-next-record.
+           read testfile
+               at end set ws-eof to true
+           end-read.
+      *>****
+       end program logrecon.
+      *>****
