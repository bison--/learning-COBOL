@@ -0,0 +1,73 @@
+      * nightly batch controller: chains the wheee banners, logger,
+      * and reverse into a single unattended run instead of five
+      * separate programs kicked off by hand, logging a boundary
+      * entry through appender at each step
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. NITEBATCH.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01 STEP-WRITES PIC 9(4).
+        01 STEP-JOB-ID PIC X(8).
+        01 STEP-MESSAGE PIC X(60).
+
+      * field to reverse for the nightly reverse-logic check, and the
+      * buffer revstring hands the result back in -- sized to exactly
+      * match revstring's own linkage items, same as the WHEEE series
+      * stages its own fields before a CALL
+        01 STEP-REVERSE-TEXT PIC A(80) VALUE 'nitebatch reverse check'.
+        01 STEP-REVERSED-TEXT PIC A(80).
+
+        PROCEDURE DIVISION.
+            DISPLAY '=================================================='.
+            DISPLAY '   NIGHTLY BATCH RUN -- STARTING'.
+            DISPLAY '=================================================='.
+
+      * logger opens today's rotated log fresh and makes its own
+      * first appender call; every step after this only appends
+            CALL 'logger'.
+
+            MOVE 'NITEBAT1' TO STEP-JOB-ID.
+            MOVE 'nightly batch: starting' TO STEP-MESSAGE.
+            CALL 'appender' USING STEP-JOB-ID STEP-WRITES STEP-MESSAGE
+                'INF'.
+
+            CALL 'wheee1'.
+            MOVE 'WHEEE1' TO STEP-JOB-ID.
+            MOVE 'nightly batch: wheee1 step complete' TO STEP-MESSAGE.
+            CALL 'appender' USING STEP-JOB-ID STEP-WRITES STEP-MESSAGE
+                'INF'.
+
+            CALL 'wheee2'.
+            MOVE 'WHEEE2' TO STEP-JOB-ID.
+            MOVE 'nightly batch: wheee2 step complete' TO STEP-MESSAGE.
+            CALL 'appender' USING STEP-JOB-ID STEP-WRITES STEP-MESSAGE
+                'INF'.
+
+            CALL 'wheee2b'.
+            MOVE 'WHEEE2B' TO STEP-JOB-ID.
+            MOVE 'nightly batch: wheee2b step complete' TO STEP-MESSAGE.
+            CALL 'appender' USING STEP-JOB-ID STEP-WRITES STEP-MESSAGE
+                'INF'.
+
+      * REVSTRING is the batch-safe subprogram -- REVERSE itself just
+      * wraps it with an operator ACCEPT, which would block this
+      * unattended run waiting on console input all night
+            CALL 'revstring' USING STEP-REVERSE-TEXT STEP-REVERSED-TEXT.
+            MOVE 'REVSTRNG' TO STEP-JOB-ID.
+            MOVE 'nightly batch: reverse step complete' TO STEP-MESSAGE.
+            CALL 'appender' USING STEP-JOB-ID STEP-WRITES STEP-MESSAGE
+                'INF'.
+
+            MOVE 'NITEBAT9' TO STEP-JOB-ID.
+            MOVE 'nightly batch: complete' TO STEP-MESSAGE.
+            CALL 'appender' USING STEP-JOB-ID STEP-WRITES STEP-MESSAGE
+                'INF'.
+
+            DISPLAY '=================================================='.
+            DISPLAY '   NIGHTLY BATCH RUN -- COMPLETE'.
+            DISPLAY '=================================================='.
+
+            GOBACK.
+
+        END PROGRAM NITEBATCH.
